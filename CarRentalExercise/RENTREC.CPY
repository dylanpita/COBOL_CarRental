@@ -0,0 +1,19 @@
+      *****************************************************
+      * layout of one rental transaction on RENTAL-MASTER.
+      * shared by Program1 (writer) and the batch reporting
+      * and extract programs (readers) so the two never
+      * drift apart.
+      *****************************************************
+       01  rental-master-record.
+           05  rm-key.
+               10  rm-trans-date       picture 9(6).
+               10  rm-trans-time       picture 9(8).
+               10  rm-trans-seq        picture 9(3).
+           05  rm-last-name            picture x(20).
+           05  rm-first-initial        picture x.
+           05  rm-type-of-car          picture 9.
+           05  rm-miles-driven         picture 9(5).
+           05  rm-days-rented          picture 999.
+           05  rm-damage-deposit-amt   picture 9(4)v99.
+           05  rm-late-fee-amt         picture 9(4)v99.
+           05  rm-amount-owed          picture 9(7)v99.
