@@ -0,0 +1,165 @@
+       identification division.
+       program-id. Program2 as "CarRentalExercise.Program2".
+
+       environment division.
+       input-output section.
+       file-control.
+           select rental-master assign to "RENTMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is rm-key
+               file status is rental-master-status.
+
+       data division.
+       file section.
+       fd  rental-master.
+           copy "RENTREC.CPY".
+
+       working-storage section.
+       01  rental-master-status    picture xx.
+           88  rental-master-ok            value "00".
+
+       01  rental-file-eof-switch  picture x value "N".
+           88  rental-file-eof             value "Y".
+
+      * business-date is the date this close-of-business run is
+      * summarizing, not necessarily today's wall-clock date - the
+      * job scheduler passes it in as a PARM so a run kicked off
+      * after midnight still summarizes the day that just ended.
+       01  business-date-parm      picture x(6).
+       01  business-date           picture 9(6).
+
+       01  summary-table.
+           05  summary-entry occurs 3 times
+                   indexed by summary-idx.
+               10  sum-type-of-car     picture 9.
+               10  sum-car-name        picture x(9).
+               10  sum-rental-count    picture 9(5) value zero.
+               10  sum-days-rented     picture 9(7) value zero.
+               10  sum-miles-driven    picture 9(7) value zero.
+               10  sum-amount-owed     picture 9(9)v99 value zero.
+               10  sum-deposit-held    picture 9(9)v99 value zero.
+
+       01  grand-total-rentals     picture 9(5) value zero.
+       01  grand-total-days        picture 9(7) value zero.
+       01  grand-total-miles       picture 9(7) value zero.
+       01  grand-total-owed        picture 9(9)v99 value zero.
+       01  grand-total-deposit     picture 9(9)v99 value zero.
+
+       procedure division.
+
+       100-main-module.
+
+           perform 050-initialize thru 050-exit
+
+           perform 200-summarize-rentals thru 200-exit
+               until rental-file-eof
+
+           perform 800-print-summary thru 800-exit
+
+           close rental-master
+
+           stop run.
+
+       050-initialize.
+
+           move "Toyota" to sum-car-name(1)
+           move 1 to sum-type-of-car(1)
+           move "Chevroles" to sum-car-name(2)
+           move 2 to sum-type-of-car(2)
+           move "Cadillac" to sum-car-name(3)
+           move 3 to sum-type-of-car(3)
+
+           accept business-date-parm from command-line
+           if business-date-parm is numeric and business-date-parm
+                   not = zero
+               move business-date-parm to business-date
+           else
+               accept business-date from date
+           end-if
+
+           open input rental-master
+           if rental-master-ok
+               perform 210-read-rental-master thru 210-exit
+           else
+               set rental-file-eof to true
+           end-if.
+
+       050-exit.
+           exit.
+
+       200-summarize-rentals.
+
+           if rm-trans-date = business-date
+               set summary-idx to 1
+               search summary-entry
+                   when sum-type-of-car(summary-idx) = rm-type-of-car
+                       add 1 to sum-rental-count(summary-idx)
+                       add rm-days-rented
+                           to sum-days-rented(summary-idx)
+                       add rm-miles-driven
+                           to sum-miles-driven(summary-idx)
+                       add rm-amount-owed
+                           to sum-amount-owed(summary-idx)
+                       subtract rm-damage-deposit-amt
+                           from sum-amount-owed(summary-idx)
+                       add rm-damage-deposit-amt
+                           to sum-deposit-held(summary-idx)
+               end-search
+           end-if
+
+           perform 210-read-rental-master thru 210-exit.
+
+       200-exit.
+           exit.
+
+       210-read-rental-master.
+
+           read rental-master next record
+               at end
+                   set rental-file-eof to true
+           end-read.
+
+       210-exit.
+           exit.
+
+       800-print-summary.
+
+           display "=================================================".
+           display "CLOSE OF BUSINESS SUMMARY".
+           display "=================================================".
+
+           perform 810-print-one-summary-line thru 810-exit
+               varying summary-idx from 1 by 1
+               until summary-idx > 3
+
+           display "-------------------------------------------------".
+           display "GRAND TOTAL"
+               " rentals: " grand-total-rentals
+               " days: " grand-total-days
+               " miles: " grand-total-miles
+               " revenue: " grand-total-owed
+               " deposits held: " grand-total-deposit.
+           display "=================================================".
+
+       800-exit.
+           exit.
+
+       810-print-one-summary-line.
+
+           display sum-car-name(summary-idx)
+               " rentals: " sum-rental-count(summary-idx)
+               " days: " sum-days-rented(summary-idx)
+               " miles: " sum-miles-driven(summary-idx)
+               " revenue: " sum-amount-owed(summary-idx)
+               " deposits held: " sum-deposit-held(summary-idx)
+           add sum-rental-count(summary-idx) to grand-total-rentals
+           add sum-days-rented(summary-idx) to grand-total-days
+           add sum-miles-driven(summary-idx) to grand-total-miles
+           add sum-amount-owed(summary-idx) to grand-total-owed
+           add sum-deposit-held(summary-idx) to grand-total-deposit.
+
+       810-exit.
+           exit.
+
+       end program Program2.
