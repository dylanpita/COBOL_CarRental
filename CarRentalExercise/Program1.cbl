@@ -1,108 +1,585 @@
-       program-id. Program1 as "CarRentalExercise.Program1".
-
-       data division.
-       working-storage section.
-       01 customer.
-           05  last-name       picture x(20).
-           05  first-initial   picture x.
-           05  type-of-car     picture 9.
-               88  toyota value 1.
-               88  chevroles value 2.
-               88  cadilac value 3.
-           05  miles-driven    picture 9(5).
-           05  days-rented     picture 999.
-
-       01  amount-owed     picture $$$$$$$9.99.
-       01  total-price-miles   picture 99999999V99.
-       01  total-price-days    picture 9(8).
-       01  type-of-car-name    picture x(9).
-       01  are-there-more-records  picture x value "Y".
-
-       screen section.
-       01  screen-1.
-           05  blank screen
-               foreground-color 1
-               background-color 7
-               highlight.
-           05  line 1 column 1 value "Last name: ".
-           05  column 17 picture x(20) to last-name.
-           05  line 2 column 1 value "First initial: ".
-           05  column 17 picture x to first-initial.
-           05  line 3 column 1 value "Type of car: ".
-           05  column 17 picture x to type-of-car.
-           05  line 4 column 1 value "Miles driven: ".
-           05  column 17 picture ZZZZ9 to miles-driven.
-           05  line 5 column 1 value "Days rented: ".
-           05  column 17 picture ZZ9 to days-rented.
-
-       01  screen-2.
-           05  blank screen
-               foreground-color 2
-               background-color 7
-               highlight.
-    
-                
-       procedure division.
-           
-       100-main-module.
-
-           perform until are-there-more-records = "N"
-               display screen-1
-               accept screen-1
-               perform 200-calculation-routine
-               perform 300-display-output
-           end-perform
-
-           stop run.
-       200-calculation-routine.
-
-           if type-of-car is equal to 1
-               if miles-driven <= 100 
-                   move 0 to total-price-miles
-               else
-                   subtract 100 from miles-driven
-                   multiply miles-driven by 0.18 giving total-price-miles
-               end-if
-               multiply days-rented by 26 giving total-price-days
-               move "Toyota" to type-of-car-name
-               add total-price-days total-price-miles giving amount-owed
-           else if type-of-car is equal to 2
-               if miles-driven <= 100 
-                   move 0 to total-price-miles
-               else    
-                   subtract 100 from miles-driven
-                   multiply miles-driven by 0.22 giving total-price-miles
-               end-if
-               multiply days-rented by 32 giving total-price-days
-               move "Chevroles" to type-of-car-name
-               add total-price-days total-price-miles giving amount-owed
-           else if type-of-car is equal to 3
-               if miles-driven <= 100 
-                   move 0 to total-price-miles
-               else    
-                   subtract 100 from miles-driven
-                   multiply miles-driven by 0.28 giving total-price-miles
-               end-if
-               multiply days-rented by 43 giving total-price-days
-               move "Cadillac" to type-of-car-name
-               add total-price-days total-price-miles giving amount-owed
-           end-if.
-
-           
-
-       300-display-output.
-           add 100 to miles-driven
-           display screen-2
-           display "Last name: ", last-name,
-           display "First Initial: ", first-initial
-           display "Type of Car: ", type-of-car-name
-           display "Miles Driven: ", miles-driven
-           display "Days Rented: ", days-rented
-           display "-----------------------"
-           display "Total Owed: ", amount-owed
-           display "-----------------------"
-           display "Continue? Y/N"
-           accept are-there-more-records.
-           
-
-       end program Program1.
+       identification division.
+       program-id. Program1 as "CarRentalExercise.Program1".
+
+       environment division.
+       input-output section.
+       file-control.
+           select rental-master assign to "RENTMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is rm-key
+               file status is rental-master-status.
+           select rate-file assign to "RATETAB"
+               organization is indexed
+               access mode is sequential
+               record key is rt-type-of-car
+               file status is rate-file-status.
+           select fleet-file assign to "FLEETINV"
+               organization is indexed
+               access mode is dynamic
+               record key is fi-type-of-car
+               file status is fleet-file-status.
+           select print-file assign to "RECEIPT"
+               organization is line sequential
+               file status is print-file-status.
+           select customer-master assign to "CUSTMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is cm-key
+               file status is customer-master-status.
+
+       data division.
+       file section.
+       fd  rental-master.
+           copy "RENTREC.CPY".
+
+       fd  rate-file.
+       01  rate-record.
+           05  rt-type-of-car          picture 9.
+           05  rt-car-name             picture x(9).
+           05  rt-mile-rate            picture 9v99.
+           05  rt-day-rate             picture 999.
+           05  rt-extended-day-rate    picture 999.
+
+       fd  fleet-file.
+       01  fleet-record.
+           05  fi-type-of-car          picture 9.
+           05  fi-car-name             picture x(9).
+           05  fi-units-available      picture 999.
+
+       fd  print-file.
+       01  print-line                  picture x(60).
+
+       fd  customer-master.
+       01  customer-master-record.
+           05  cm-key.
+               10  cm-last-name        picture x(20).
+               10  cm-first-initial    picture x.
+           05  cm-rental-count         picture 999.
+
+       working-storage section.
+       01 customer.
+           05  last-name       picture x(20).
+           05  first-initial   picture x.
+           05  type-of-car     picture 9.
+               88  toyota value 1.
+               88  chevroles value 2.
+               88  cadilac value 3.
+           05  miles-driven    picture 9(5).
+           05  days-rented     picture 999.
+           05  damage-deposit-amt  picture 9(4)v99.
+           05  late-fee-amt        picture 9(4)v99.
+
+       01  amount-owed     picture $$$$$$$9.99.
+       01  amount-owed-numeric  picture 9(7)v99.
+       01  total-price-miles   picture 99999999V99.
+       01  total-price-days    picture 9(8)v99.
+       01  total-price-extra-days  picture 9(8)v99.
+       01  extra-days-rented   picture 999.
+       01  billed-miles        picture 9(5) value zero.
+       01  loyalty-discount-amt    picture 9(8)v99.
+       01  type-of-car-name    picture x(9).
+       01  are-there-more-records  picture x value "Y".
+
+       01  damage-deposit-display  picture $$$$9.99.
+       01  late-fee-display        picture $$$$9.99.
+
+       01  rental-master-status    picture xx.
+           88  rental-master-not-found     value "35".
+
+       01  rate-file-status        picture xx.
+           88  rate-file-ok                value "00".
+
+       01  fleet-file-status       picture xx.
+           88  fleet-file-ok               value "00".
+
+       01  print-file-status       picture xx.
+           88  print-file-not-found        value "35".
+
+       01  customer-master-status  picture xx.
+           88  customer-master-not-found  value "35".
+
+       01  repeat-customer-switch  picture x value "N".
+           88  repeat-customer             value "Y".
+
+       01  rate-lookup-switch      picture x value "Y".
+           88  rate-lookup-ok              value "Y".
+
+       01  screen-input-ok         picture x value "N".
+           88  input-is-valid              value "Y".
+
+       01  error-message           picture x(40).
+
+       01  mileage-charge-display  picture $$$$$$9.99.
+       01  day-charge-display      picture $$$$$$9.99.
+
+       01  rate-file-eof-switch    picture x value "N".
+           88  rate-file-eof               value "Y".
+
+       01  rental-write-ok-switch  picture x value "N".
+           88  rental-write-ok             value "Y".
+
+       01  rate-table-count        picture 9 value 0.
+       01  rate-table.
+           05  rate-table-entry occurs 3 times
+                   indexed by rate-idx.
+               10  rtt-type-of-car     picture 9.
+               10  rtt-car-name        picture x(9).
+               10  rtt-mile-rate       picture 9v99.
+               10  rtt-day-rate        picture 999.
+               10  rtt-extended-day-rate  picture 999.
+
+       screen section.
+       01  screen-1.
+           05  blank screen
+               foreground-color 1
+               background-color 7
+               highlight.
+           05  line 1 column 1 value "Last name: ".
+           05  column 17 picture x(20) to last-name.
+           05  line 2 column 1 value "First initial: ".
+           05  column 17 picture x to first-initial.
+           05  line 3 column 1 value "Type of car: ".
+           05  column 17 picture x to type-of-car.
+           05  line 4 column 1 value "Miles driven: ".
+           05  column 17 picture ZZZZ9 to miles-driven.
+           05  line 5 column 1 value "Days rented: ".
+           05  column 17 picture ZZ9 to days-rented.
+           05  line 7 column 1 picture x(40) from error-message.
+
+       01  screen-2.
+           05  blank screen
+               foreground-color 2
+               background-color 7
+               highlight.
+
+       01  screen-3.
+           05  blank screen
+               foreground-color 1
+               background-color 7
+               highlight.
+           05  line 1 column 1 value "Checkout / Return".
+           05  line 3 column 1 value "Damage deposit: ".
+           05  column 17 picture ZZZ9.99 to damage-deposit-amt.
+           05  line 4 column 1 value "Late return fee: ".
+           05  column 17 picture ZZZ9.99 to late-fee-amt.
+
+
+
+       procedure division.
+
+       100-main-module.
+
+           perform 050-initialize-files thru 050-exit
+
+           perform until are-there-more-records = "N"
+               move "N" to screen-input-ok
+               move spaces to error-message
+               perform until input-is-valid
+                   display screen-1
+                   accept screen-1
+                   perform 150-validate-screen-input thru 150-exit
+                   if input-is-valid
+                       perform 170-check-fleet-availability
+                           thru 170-exit
+                   end-if
+               end-perform
+               perform 160-lookup-customer-history thru 160-exit
+               perform 180-accept-checkout-screen thru 180-exit
+               perform 200-calculation-routine thru 200-exit
+               if rate-lookup-ok
+                   perform 300-display-output thru 300-exit
+               else
+                   perform 175-restore-fleet-availability thru 175-exit
+                   display "*** TRANSACTION ABORTED - " error-message
+                   display "Continue? Y/N"
+                   accept are-there-more-records
+               end-if
+           end-perform
+
+           perform 950-terminate-files thru 950-exit
+
+           stop run.
+
+       050-initialize-files.
+
+           open i-o rental-master
+           if rental-master-not-found
+               open output rental-master
+               close rental-master
+               open i-o rental-master
+           end-if
+
+           open input rate-file
+           if not rate-file-ok
+               display "*** RATE FILE (RATETAB) NOT AVAILABLE ***"
+               close rental-master
+               stop run
+           end-if
+           perform 060-load-rate-table thru 060-exit
+           close rate-file
+           if rate-table-count = 0
+               display "*** RATE FILE (RATETAB) HAS NO ENTRIES ***"
+               close rental-master
+               stop run
+           end-if
+
+           open i-o fleet-file
+           if not fleet-file-ok
+               display "*** FLEET FILE (FLEETINV) NOT AVAILABLE ***"
+               close rental-master
+               stop run
+           end-if
+
+           open extend print-file
+           if print-file-not-found
+               open output print-file
+               close print-file
+               open extend print-file
+           end-if
+
+           open i-o customer-master
+           if customer-master-not-found
+               open output customer-master
+               close customer-master
+               open i-o customer-master
+           end-if.
+
+       050-exit.
+           exit.
+
+       060-load-rate-table.
+
+           perform 065-read-rate-record thru 065-exit
+               until rate-file-eof.
+
+       060-exit.
+           exit.
+
+       065-read-rate-record.
+
+           read rate-file next record
+               at end
+                   set rate-file-eof to true
+               not at end
+                   if rate-table-count >= 3
+                       display "*** RATETAB HAS MORE THAN 3 ROWS - "
+                           "EXTRA ROWS IGNORED ***"
+                       set rate-file-eof to true
+                   else
+                       add 1 to rate-table-count
+                       move rt-type-of-car
+                           to rtt-type-of-car(rate-table-count)
+                       move rt-car-name
+                           to rtt-car-name(rate-table-count)
+                       move rt-mile-rate
+                           to rtt-mile-rate(rate-table-count)
+                       move rt-day-rate
+                           to rtt-day-rate(rate-table-count)
+                       move rt-extended-day-rate
+                           to rtt-extended-day-rate(rate-table-count)
+                   end-if
+           end-read.
+
+       065-exit.
+           exit.
+
+       150-validate-screen-input.
+
+           move spaces to error-message
+           if (toyota or chevroles or cadilac) and days-rented > 0
+               move "Y" to screen-input-ok
+           else
+               move "N" to screen-input-ok
+               if not (toyota or chevroles or cadilac)
+                   move "Type of car must be 1, 2, or 3."
+                       to error-message
+               else
+                   move "Days rented must be greater than zero."
+                       to error-message
+               end-if
+           end-if.
+
+       150-exit.
+           exit.
+
+       160-lookup-customer-history.
+
+           move last-name to cm-last-name
+           move first-initial to cm-first-initial
+           read customer-master
+               invalid key
+                   move "N" to repeat-customer-switch
+               not invalid key
+                   if cm-rental-count > 0
+                       move "Y" to repeat-customer-switch
+                   else
+                       move "N" to repeat-customer-switch
+                   end-if
+           end-read.
+
+       160-exit.
+           exit.
+
+       170-check-fleet-availability.
+
+           move spaces to error-message
+           move type-of-car to fi-type-of-car
+           read fleet-file
+               invalid key
+                   move "That car type is not in the fleet."
+                       to error-message
+                   move "N" to screen-input-ok
+               not invalid key
+                   if fi-units-available > 0
+                       subtract 1 from fi-units-available
+                       rewrite fleet-record
+                       move "Y" to screen-input-ok
+                   else
+                       move "No cars of that type are available."
+                           to error-message
+                       move "N" to screen-input-ok
+                   end-if
+           end-read.
+
+       170-exit.
+           exit.
+
+       175-restore-fleet-availability.
+
+           add 1 to fi-units-available
+           rewrite fleet-record.
+
+       175-exit.
+           exit.
+
+       180-accept-checkout-screen.
+
+           move 0 to damage-deposit-amt
+           move 0 to late-fee-amt
+           display screen-3
+           accept screen-3.
+
+       180-exit.
+           exit.
+
+       200-calculation-routine.
+
+           move "Y" to rate-lookup-switch
+           set rate-idx to 1
+           search rate-table-entry
+               at end
+                   move "N" to rate-lookup-switch
+                   move "No rate table entry for that car type."
+                       to error-message
+               when rtt-type-of-car(rate-idx) = type-of-car
+                   move rtt-car-name(rate-idx) to type-of-car-name
+                   if miles-driven <= 100
+                       move 0 to total-price-miles
+                   else
+                       subtract 100 from miles-driven
+                           giving billed-miles
+                       multiply billed-miles by rtt-mile-rate(rate-idx)
+                           giving total-price-miles
+                   end-if
+                   if days-rented > 7
+                       subtract 7 from days-rented
+                           giving extra-days-rented
+                       multiply 7 by rtt-day-rate(rate-idx)
+                           giving total-price-days
+                       multiply extra-days-rented
+                           by rtt-extended-day-rate(rate-idx)
+                           giving total-price-extra-days
+                       add total-price-extra-days to total-price-days
+                   else
+                       multiply days-rented by rtt-day-rate(rate-idx)
+                           giving total-price-days
+                   end-if
+                   if repeat-customer
+                       multiply total-price-days by 0.10
+                           giving loyalty-discount-amt
+                       subtract loyalty-discount-amt
+                           from total-price-days
+                   end-if
+                   add total-price-days total-price-miles
+                       giving amount-owed-numeric
+                   add late-fee-amt damage-deposit-amt
+                       to amount-owed-numeric
+                   move amount-owed-numeric to amount-owed
+           end-search.
+
+       200-exit.
+           exit.
+
+       300-display-output.
+           move damage-deposit-amt to damage-deposit-display
+           move late-fee-amt to late-fee-display
+           display screen-2
+           display "Last name: ", last-name
+           display "First Initial: ", first-initial
+           display "Type of Car: ", type-of-car-name
+           display "Miles Driven: ", miles-driven
+           display "Days Rented: ", days-rented
+           display "-----------------------"
+           display "Damage Deposit: ", damage-deposit-display
+           display "Late Fee: ", late-fee-display
+           display "Total Owed: ", amount-owed
+           display "-----------------------"
+
+           perform 320-write-rental-master thru 320-exit
+           perform 310-print-receipt thru 310-exit
+           perform 330-update-customer-master thru 330-exit
+
+           display "Continue? Y/N"
+           accept are-there-more-records.
+
+       300-exit.
+           exit.
+
+       310-print-receipt.
+
+           move total-price-miles to mileage-charge-display
+           move total-price-days to day-charge-display
+
+           move spaces to print-line
+           string "Car Rental Receipt" delimited by size
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           string "Customer: " delimited by size
+               last-name delimited by " "
+               " " delimited by size
+               first-initial delimited by size
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           string "Car Type: " delimited by size
+               type-of-car-name delimited by " "
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           string "Days Rented: " delimited by size
+               days-rented delimited by size
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           string "Miles Driven: " delimited by size
+               miles-driven delimited by size
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           string "Mileage Charge: " delimited by size
+               mileage-charge-display delimited by size
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           string "Day Charge: " delimited by size
+               day-charge-display delimited by size
+               into print-line
+           write print-line
+
+           move "------------------------------------------"
+               to print-line
+           write print-line
+
+           if late-fee-amt > 0
+               move spaces to print-line
+               string "Late Return Fee: " delimited by size
+                   late-fee-display delimited by size
+                   into print-line
+               write print-line
+           end-if
+
+           if damage-deposit-amt > 0
+               move spaces to print-line
+               string "Damage Deposit (refundable): "
+                       delimited by size
+                   damage-deposit-display delimited by size
+                   into print-line
+               write print-line
+           end-if
+
+           move spaces to print-line
+           string "Total Owed: " delimited by size
+               amount-owed delimited by size
+               into print-line
+           write print-line
+
+           move spaces to print-line
+           write print-line.
+
+       310-exit.
+           exit.
+
+       320-write-rental-master.
+
+           accept rm-trans-date from date
+           accept rm-trans-time from time
+           move zero to rm-trans-seq
+           move last-name to rm-last-name
+           move first-initial to rm-first-initial
+           move type-of-car to rm-type-of-car
+           move miles-driven to rm-miles-driven
+           move days-rented to rm-days-rented
+           move damage-deposit-amt to rm-damage-deposit-amt
+           move late-fee-amt to rm-late-fee-amt
+           move amount-owed-numeric to rm-amount-owed
+           move "N" to rental-write-ok-switch
+           perform 325-write-rental-master-record thru 325-exit
+               until rental-write-ok.
+
+       320-exit.
+           exit.
+
+       325-write-rental-master-record.
+
+           write rental-master-record
+               invalid key
+                   if rm-trans-seq >= 999
+                       display "*** RENTAL RECORD NOT SAVED, STATUS "
+                           rental-master-status " ***"
+                       display "*** SEE YOUR SUPERVISOR ***"
+                       move "Y" to rental-write-ok-switch
+                   else
+                       add 1 to rm-trans-seq
+                   end-if
+               not invalid key
+                   move "Y" to rental-write-ok-switch
+           end-write.
+
+       325-exit.
+           exit.
+
+       330-update-customer-master.
+
+           move last-name to cm-last-name
+           move first-initial to cm-first-initial
+           read customer-master
+               invalid key
+                   move 1 to cm-rental-count
+                   write customer-master-record
+               not invalid key
+                   add 1 to cm-rental-count
+                   rewrite customer-master-record
+           end-read.
+
+       330-exit.
+           exit.
+
+       950-terminate-files.
+
+           close rental-master
+           close fleet-file
+           close print-file
+           close customer-master.
+
+       950-exit.
+           exit.
+
+       end program Program1.
